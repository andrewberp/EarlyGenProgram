@@ -0,0 +1,4 @@
+    01 correspondentMasterRecord.
+       05 cmCorrespondentId    PIC X(08).
+       05 cmShiftKey           PIC 99.
+       05 FILLER               PIC X(20).
