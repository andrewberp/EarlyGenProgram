@@ -0,0 +1,5 @@
+    01 controlCardRecord.
+       05 ccDefaultShift        PIC 99.
+       05 ccJobId               PIC X(08).
+       05 ccOperatorId          PIC X(08).
+       05 FILLER                PIC X(62).
