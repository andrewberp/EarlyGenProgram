@@ -0,0 +1,7 @@
+    01 transInRecord.
+       05 tiMessageId          PIC X(10).
+       05 tiShiftKey           PIC 9(02).
+       05 tiMessageText        PIC X(99).
+       05 tiCorrespondentId    PIC X(08).
+       05 tiExpectedChecksum   PIC 9(05).
+       05 FILLER               PIC X(26).
