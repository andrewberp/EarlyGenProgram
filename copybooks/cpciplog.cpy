@@ -0,0 +1,9 @@
+    01 cipherLogRecord.
+       05 clLogTimestamp       PIC X(21).
+       05 clMessageId          PIC X(10).
+       05 clShiftUsed          PIC 99.
+       05 clParagraphName      PIC X(20).
+       05 clOperatorId         PIC X(08).
+       05 clJobId              PIC X(08).
+       05 clLowConfidenceFlag  PIC X(01).
+           88 clLowConfidence      VALUE "Y".
