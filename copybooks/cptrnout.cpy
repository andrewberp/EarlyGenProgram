@@ -0,0 +1,7 @@
+    01 transOutRecord.
+       05 toMessageId          PIC X(10).
+       05 toEncryptedText      PIC X(99).
+       05 toDecryptedText      PIC X(99).
+       05 toSolvedText         PIC X(99).
+       05 toShiftUsed          PIC 9(02).
+       05 FILLER               PIC X(41).
