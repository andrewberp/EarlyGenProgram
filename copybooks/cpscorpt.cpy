@@ -0,0 +1,9 @@
+    01 scoreRptRecord.
+       05 srMessageId          PIC X(10).
+       05 srShiftTried         PIC 99.
+       05 srScore              PIC 9(04).
+       05 srBestFlag           PIC X(01).
+           88 srIsBest             VALUE "Y".
+       05 srLowConfidenceFlag  PIC X(01).
+           88 srLowConfidence      VALUE "Y".
+       05 srCandidateText      PIC X(99).
