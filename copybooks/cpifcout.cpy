@@ -0,0 +1,24 @@
+    01 interfaceRecord.
+       05 ifRecordType         PIC X(01).
+       05 FILLER               PIC X(111).
+
+    01 interfaceHeaderRecord REDEFINES interfaceRecord.
+       05 ihRecordType         PIC X(01).
+           88 ihIsHeader           VALUE "H".
+       05 ihJobId              PIC X(08).
+       05 ihOperatorId         PIC X(08).
+       05 ihRunDate            PIC X(21).
+       05 FILLER               PIC X(74).
+
+    01 interfaceDetailRecord REDEFINES interfaceRecord.
+       05 idRecordType         PIC X(01).
+           88 idIsDetail           VALUE "D".
+       05 idMessageId          PIC X(10).
+       05 idShiftUsed          PIC 99.
+       05 idDecryptedText      PIC X(99).
+
+    01 interfaceTrailerRecord REDEFINES interfaceRecord.
+       05 itRecordType         PIC X(01).
+           88 itIsTrailer          VALUE "T".
+       05 itDetailCount        PIC 9(07).
+       05 FILLER               PIC X(104).
