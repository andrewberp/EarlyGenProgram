@@ -0,0 +1,5 @@
+    01 checksumErrRecord.
+       05 ceMessageId          PIC X(10).
+       05 ceExpectedChecksum   PIC 9(05).
+       05 ceComputedChecksum   PIC 9(05).
+       05 ceDecryptedText      PIC X(99).
