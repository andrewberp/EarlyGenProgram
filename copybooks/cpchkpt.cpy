@@ -0,0 +1,10 @@
+    01 checkpointRecord.
+       05 ckKey.
+           10 ckMessageId          PIC X(10).
+           10 ckRunDate            PIC X(08).
+       05 ckLastShiftDone      PIC 99.
+       05 ckSolveComplete      PIC X(01).
+           88 ckComplete           VALUE "Y".
+       05 ckSavedCandidate OCCURS 25 TIMES.
+           10 ckSavedScore     PIC 9(04).
+           10 ckSavedText      PIC X(99).
