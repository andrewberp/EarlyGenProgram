@@ -0,0 +1 @@
+    01 summaryRptRecord PIC X(80).
