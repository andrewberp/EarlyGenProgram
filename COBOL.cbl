@@ -3,85 +3,540 @@ PROGRAM-ID. caesar-encrypt-decrypt.
 
 ENVIRONMENT DIVISION.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transactionFile ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS transactionFileStatus.
+    SELECT resultFile ASSIGN TO "TRANSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT scoreReportFile ASSIGN TO "SCORERPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT controlCardFile ASSIGN TO "CONTROLCD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS controlCardFileStatus.
+    SELECT cipherLogFile ASSIGN TO "CIPHERLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS cipherLogFileStatus.
+    SELECT summaryReportFile ASSIGN TO "SUMMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT checkpointFile ASSIGN TO "CHECKPT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ckKey
+        FILE STATUS IS checkpointFileStatus.
+    SELECT correspondentMasterFile ASSIGN TO "CORRMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS cmCorrespondentId
+        FILE STATUS IS corrMasterFileStatus.
+    SELECT checksumErrorFile ASSIGN TO "CKSUMERR"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT interfaceFile ASSIGN TO "IFACEOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 
+FILE SECTION.
+FD  transactionFile
+    RECORD CONTAINS 150 CHARACTERS.
+    COPY cptrnin.
+
+FD  resultFile
+    RECORD CONTAINS 350 CHARACTERS.
+    COPY cptrnout.
+
+FD  scoreReportFile
+    RECORD CONTAINS 117 CHARACTERS.
+    COPY cpscorpt.
+
+FD  controlCardFile
+    RECORD CONTAINS 80 CHARACTERS.
+    COPY cpctlcrd.
+
+FD  cipherLogFile
+    RECORD CONTAINS 70 CHARACTERS.
+    COPY cpciplog.
+
+FD  summaryReportFile
+    RECORD CONTAINS 80 CHARACTERS.
+    COPY cpsumrpt.
+
+FD  checkpointFile
+    RECORD CONTAINS 2596 CHARACTERS.
+    COPY cpchkpt.
+
+FD  correspondentMasterFile
+    RECORD CONTAINS 30 CHARACTERS.
+    COPY cpcorrm.
+
+FD  checksumErrorFile
+    RECORD CONTAINS 119 CHARACTERS.
+    COPY cpckserr.
+
+FD  interfaceFile
+    RECORD CONTAINS 112 CHARACTERS.
+    COPY cpifcout.
+
 WORKING-STORAGE SECTION.
-01 inputString PIC X(99) VALUE "Eoh no Mini Me has zapped me".
+01 inputString PIC X(99).
 01 encryptedString PIC X(99).
 01 decryptedString PIC X(99).
 01 solvedString PIC X(99).
-01 numShift PIC 99 VALUE 3.
+01 numShift PIC 99.
+01 defaultShift PIC 99 VALUE 3.
+01 parmCard PIC X(10).
 01 i PIC 9(3) VALUE 1.
 01 c PIC X(1).
-01 asciiVal PIC 9(3).
 01 shiftedAsciiVal PIC 9(3).
 01 j PIC 99.
+01 endOfTransactions PIC X(1) VALUE "N".
+    88 noMoreTransactions VALUE "Y".
+
+01 candidateTable.
+    05 candidateEntry OCCURS 25 TIMES.
+        10 candidateText PIC X(99).
+        10 candidateScore PIC 9(04).
+01 bestShift PIC 99.
+01 bestScore PIC 9(04).
+01 bestWordComponent PIC 9(01).
+01 lowConfidenceSwitch PIC X(01) VALUE "N".
+    88 lowConfidence VALUE "Y".
+
+01 commonWordsArea.
+    05 commonWordsLiteral PIC X(40)
+        VALUE "THE AND THATWITHFROMTHISHAVEWILLYOURWHAT".
+01 commonWordsTable REDEFINES commonWordsArea.
+    05 commonWord OCCURS 10 TIMES PIC X(04).
+01 wordIdx PIC 99.
+01 wordTallyCount PIC 9(03).
+01 cappedWordTally PIC 9(01).
+01 candidateFitnessScore PIC 9(04).
+01 scoringText PIC X(99).
+
+01 letterFreqArea.
+    05 letterFreqLiteral PIC X(78)
+        VALUE "082015028043127022020061070002008040024067075019001060063090028010024002020001".
+01 letterFreqTable REDEFINES letterFreqArea.
+    05 letterFreqWeight OCCURS 26 TIMES PIC 9(03).
+01 letterCountTable.
+    05 letterCount OCCURS 26 TIMES PIC 9(03) VALUE 0.
+01 letterIdx PIC 99.
+01 alphaCount PIC 9(03).
+01 expectedCount PIC 9(03).
+01 deviation PIC S9(05).
+01 deviationSquared PIC 9(05).
+01 chiSquareScore PIC 9(05).
+01 letterFitnessScore PIC 9(03).
+01 runDate PIC X(08).
+01 auditParagraphName PIC X(20).
+01 cipherLogFileStatus PIC X(02).
+01 startShift PIC 99.
+01 checkpointFileStatus PIC X(02).
+01 transactionFileStatus PIC X(02).
+01 controlCardFileStatus PIC X(02).
+
+01 countEncrypted PIC 9(05) VALUE 0.
+01 countDecrypted PIC 9(05) VALUE 0.
+01 countSolved PIC 9(05) VALUE 0.
+01 shiftUsageTable.
+    05 shiftUsageCount OCCURS 26 TIMES PIC 9(05) VALUE 0.
+
+01 shiftUsedForLog PIC 99.
+01 corrMasterFileStatus PIC X(02).
+01 corrMasterAvailableSwitch PIC X(01) VALUE "Y".
+    88 corrMasterAvailable VALUE "Y".
+
+01 computedChecksum PIC 9(05).
+01 checksumMismatchSwitch PIC X(01) VALUE "N".
+    88 checksumMismatch VALUE "Y".
+
+01 interfaceDetailCount PIC 9(07) VALUE 0.
 
 PROCEDURE DIVISION.
+    PERFORM LoadControlCard
+    OPEN INPUT transactionFile
+    IF transactionFileStatus IS EQUAL TO "35"
+        DISPLAY "Daily transaction file TRANSIN not found; ending run"
+        STOP RUN
+    END-IF
+    OPEN OUTPUT resultFile
+    OPEN OUTPUT scoreReportFile
+    OPEN EXTEND cipherLogFile
+    IF cipherLogFileStatus IS EQUAL TO "35"
+        OPEN OUTPUT cipherLogFile
+    END-IF
+    OPEN I-O checkpointFile
+    IF checkpointFileStatus IS EQUAL TO "35"
+        OPEN OUTPUT checkpointFile
+        CLOSE checkpointFile
+        OPEN I-O checkpointFile
+    END-IF
+    OPEN OUTPUT summaryReportFile
+    OPEN OUTPUT checksumErrorFile
+    OPEN OUTPUT interfaceFile
+    OPEN INPUT correspondentMasterFile
+    IF corrMasterFileStatus IS EQUAL TO "35"
+        OPEN OUTPUT correspondentMasterFile
+        CLOSE correspondentMasterFile
+        OPEN INPUT correspondentMasterFile
+        MOVE "N" TO corrMasterAvailableSwitch
+        DISPLAY "Correspondent master file not found; using control-card/PARM shift keys only"
+    END-IF
+    PERFORM WriteInterfaceHeader
+    PERFORM ReadTransaction
+    PERFORM UNTIL noMoreTransactions
+        PERFORM ProcessTransaction
+        PERFORM ReadTransaction
+    END-PERFORM
+    CLOSE transactionFile
+    CLOSE resultFile
+    PERFORM FinalizeRun
+    CLOSE scoreReportFile
+    CLOSE cipherLogFile
+    CLOSE checkpointFile
+    CLOSE summaryReportFile
+    CLOSE correspondentMasterFile
+    CLOSE checksumErrorFile
+    CLOSE interfaceFile
+    STOP RUN.
+
+LoadControlCard.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO runDate
+    OPEN INPUT controlCardFile
+    IF controlCardFileStatus IS EQUAL TO "35"
+        DISPLAY "Control card file CONTROLCD not found; using default shift and PARM only"
+        MOVE SPACES TO ccJobId
+        MOVE SPACES TO ccOperatorId
+    ELSE
+        READ controlCardFile
+            AT END
+                MOVE SPACES TO ccJobId
+                MOVE SPACES TO ccOperatorId
+            NOT AT END MOVE ccDefaultShift TO defaultShift
+        END-READ
+        CLOSE controlCardFile
+    END-IF
+    ACCEPT parmCard FROM COMMAND-LINE
+    IF parmCard IS NOT EQUAL TO SPACES
+        COMPUTE defaultShift = FUNCTION NUMVAL(FUNCTION TRIM(parmCard))
+    END-IF.
+
+ReadTransaction.
+    READ transactionFile
+        AT END MOVE "Y" TO endOfTransactions
+    END-READ.
+
+ProcessTransaction.
+    MOVE SPACES TO transOutRecord
+    MOVE "N" TO lowConfidenceSwitch
+    IF tiShiftKey IS EQUAL TO ZERO
+        MOVE defaultShift TO numShift
+    ELSE
+        MOVE tiShiftKey TO numShift
+    END-IF
+    PERFORM LookupCorrespondentShift
+    MOVE tiMessageText TO inputString
     PERFORM EncryptString
+    ADD 1 TO countEncrypted
     PERFORM DecryptString
+    ADD 1 TO countDecrypted
+    PERFORM ValidateChecksum
+    IF NOT checksumMismatch
+        PERFORM WriteInterfaceDetail
+    END-IF
     PERFORM SolveCaesarCipher
-    STOP RUN.
+    ADD 1 TO countSolved
+    ADD 1 TO shiftUsageCount(numShift + 1)
+    MOVE tiMessageId TO toMessageId
+    MOVE encryptedString TO toEncryptedText
+    MOVE decryptedString TO toDecryptedText
+    MOVE solvedString TO toSolvedText
+    MOVE numShift TO toShiftUsed
+    WRITE transOutRecord.
+
+FinalizeRun.
+    MOVE SPACES TO summaryRptRecord
+    STRING "Caesar cipher batch run summary" DELIMITED BY SIZE
+        INTO summaryRptRecord
+    END-STRING
+    WRITE summaryRptRecord
+
+    MOVE SPACES TO summaryRptRecord
+    STRING "Messages encrypted: " DELIMITED BY SIZE
+        countEncrypted DELIMITED BY SIZE
+        INTO summaryRptRecord
+    END-STRING
+    WRITE summaryRptRecord
+
+    MOVE SPACES TO summaryRptRecord
+    STRING "Messages decrypted: " DELIMITED BY SIZE
+        countDecrypted DELIMITED BY SIZE
+        INTO summaryRptRecord
+    END-STRING
+    WRITE summaryRptRecord
+
+    MOVE SPACES TO summaryRptRecord
+    STRING "Messages solved   : " DELIMITED BY SIZE
+        countSolved DELIMITED BY SIZE
+        INTO summaryRptRecord
+    END-STRING
+    WRITE summaryRptRecord
+
+    MOVE SPACES TO summaryRptRecord
+    STRING "Shift key usage breakdown" DELIMITED BY SIZE
+        INTO summaryRptRecord
+    END-STRING
+    WRITE summaryRptRecord
+
+    PERFORM VARYING j FROM 0 BY 1 UNTIL j IS GREATER THAN 25
+        IF shiftUsageCount(j + 1) IS GREATER THAN ZERO
+            MOVE SPACES TO summaryRptRecord
+            STRING "  Shift " DELIMITED BY SIZE
+                j DELIMITED BY SIZE
+                " used on " DELIMITED BY SIZE
+                shiftUsageCount(j + 1) DELIMITED BY SIZE
+                " message(s)" DELIMITED BY SIZE
+                INTO summaryRptRecord
+            END-STRING
+            WRITE summaryRptRecord
+        END-IF
+    END-PERFORM
+
+    PERFORM WriteInterfaceTrailer.
+
+WriteInterfaceHeader.
+    MOVE SPACES TO interfaceRecord
+    MOVE "H" TO ihRecordType
+    MOVE ccJobId TO ihJobId
+    MOVE ccOperatorId TO ihOperatorId
+    MOVE FUNCTION CURRENT-DATE TO ihRunDate
+    WRITE interfaceRecord.
+
+WriteInterfaceDetail.
+    MOVE SPACES TO interfaceRecord
+    MOVE "D" TO idRecordType
+    MOVE tiMessageId TO idMessageId
+    MOVE numShift TO idShiftUsed
+    MOVE decryptedString TO idDecryptedText
+    WRITE interfaceRecord
+    ADD 1 TO interfaceDetailCount.
+
+WriteInterfaceTrailer.
+    MOVE SPACES TO interfaceRecord
+    MOVE "T" TO itRecordType
+    MOVE interfaceDetailCount TO itDetailCount
+    WRITE interfaceRecord.
 
 EncryptString.
-    MOVE FUNCTION UPPER-CASE(inputString) TO inputString
-    
     IF numShift IS GREATER THAN OR EQUAL TO 26
         MOVE FUNCTION MOD(numShift, 26) TO numShift
     END-IF
-    
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(inputString)
-        IF inputString(i:1) IS NOT EQUAL TO SPACE
-            MOVE inputString(i:1) TO c
-            COMPUTE asciiVal = FUNCTION ORD(c)
-            COMPUTE shiftedAsciiVal = asciiVal + numShift
-            IF shiftedAsciiVal IS LESS THAN OR EQUAL TO FUNCTION ORD("Z")
+        MOVE inputString(i:1) TO c
+        EVALUATE TRUE
+            WHEN c IS GREATER THAN OR EQUAL TO "A" AND c IS LESS THAN OR EQUAL TO "Z"
+                COMPUTE shiftedAsciiVal =
+                    FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("A") + numShift, 26) + FUNCTION ORD("A")
                 MOVE FUNCTION CHAR(shiftedAsciiVal) TO encryptedString(i:1)
-            ELSE
-                COMPUTE shiftedAsciiVal = FUNCTION MOD(shiftedAsciiVal - FUNCTION ORD("A"), 26) + FUNCTION ORD("A")
+            WHEN c IS GREATER THAN OR EQUAL TO "a" AND c IS LESS THAN OR EQUAL TO "z"
+                COMPUTE shiftedAsciiVal =
+                    FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("a") + numShift, 26) + FUNCTION ORD("a")
                 MOVE FUNCTION CHAR(shiftedAsciiVal) TO encryptedString(i:1)
-            END-IF
-        ELSE
-            MOVE SPACE TO encryptedString(i:1)
-        END-IF
+            WHEN OTHER
+                MOVE c TO encryptedString(i:1)
+        END-EVALUATE
     END-PERFORM
-    DISPLAY "Encrypted String: " encryptedString.
+    DISPLAY "Encrypted String: " encryptedString
+    MOVE "EncryptString" TO auditParagraphName
+    MOVE numShift TO shiftUsedForLog
+    PERFORM WriteAuditLog.
+
+LookupCorrespondentShift.
+    IF corrMasterAvailable AND tiCorrespondentId IS NOT EQUAL TO SPACES
+        MOVE tiCorrespondentId TO cmCorrespondentId
+        READ correspondentMasterFile KEY IS cmCorrespondentId
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE cmShiftKey TO numShift
+        END-READ
+    END-IF.
 
 DecryptString.
     MOVE encryptedString TO inputString
-    COMPUTE numShift = 26 - numShift
-    
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(inputString)
-        IF inputString(i:1) IS NOT EQUAL TO SPACE
-            MOVE inputString(i:1) TO c
-            COMPUTE asciiVal = FUNCTION ORD(c)
-            COMPUTE shiftedAsciiVal = asciiVal + numShift
-            IF shiftedAsciiVal IS GREATER THAN FUNCTION ORD("Z")
-                COMPUTE shiftedAsciiVal = FUNCTION MOD(shiftedAsciiVal - FUNCTION ORD("A"), 26) + FUNCTION ORD("A")
-            END-IF
-            MOVE FUNCTION CHAR(shiftedAsciiVal) TO decryptedString(i:1)
-        ELSE
-            MOVE SPACE TO decryptedString(i:1)
-        END-IF
+        MOVE inputString(i:1) TO c
+        EVALUATE TRUE
+            WHEN c IS GREATER THAN OR EQUAL TO "A" AND c IS LESS THAN OR EQUAL TO "Z"
+                COMPUTE shiftedAsciiVal =
+                    FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("A") - numShift + 260, 26) + FUNCTION ORD("A")
+                MOVE FUNCTION CHAR(shiftedAsciiVal) TO decryptedString(i:1)
+            WHEN c IS GREATER THAN OR EQUAL TO "a" AND c IS LESS THAN OR EQUAL TO "z"
+                COMPUTE shiftedAsciiVal =
+                    FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("a") - numShift + 260, 26) + FUNCTION ORD("a")
+                MOVE FUNCTION CHAR(shiftedAsciiVal) TO decryptedString(i:1)
+            WHEN OTHER
+                MOVE c TO decryptedString(i:1)
+        END-EVALUATE
     END-PERFORM
-    DISPLAY "Decrypted String: " decryptedString.
-    
+    DISPLAY "Decrypted String: " decryptedString
+    MOVE "DecryptString" TO auditParagraphName
+    MOVE numShift TO shiftUsedForLog
+    PERFORM WriteAuditLog.
+
+ValidateChecksum.
+    MOVE 0 TO computedChecksum
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(decryptedString)
+        MOVE decryptedString(i:1) TO c
+        COMPUTE computedChecksum = FUNCTION MOD(computedChecksum + FUNCTION ORD(c), 99999)
+    END-PERFORM
+    IF computedChecksum IS EQUAL TO tiExpectedChecksum
+        MOVE "N" TO checksumMismatchSwitch
+    ELSE
+        MOVE "Y" TO checksumMismatchSwitch
+        PERFORM WriteChecksumError
+    END-IF.
+
+WriteChecksumError.
+    MOVE tiMessageId TO ceMessageId
+    MOVE tiExpectedChecksum TO ceExpectedChecksum
+    MOVE computedChecksum TO ceComputedChecksum
+    MOVE decryptedString TO ceDecryptedText
+    WRITE checksumErrRecord.
+
 SolveCaesarCipher.
     MOVE encryptedString TO inputString
-    
-    PERFORM VARYING j FROM 1 BY 1 UNTIL j IS GREATER THAN 25
-        PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(inputString)
-            IF inputString(i:1) IS NOT EQUAL TO SPACE
+    MOVE tiMessageId TO ckMessageId
+    MOVE runDate TO ckRunDate
+    READ checkpointFile KEY IS ckKey
+        INVALID KEY
+            MOVE 0 TO ckLastShiftDone
+            MOVE "N" TO ckSolveComplete
+            WRITE checkpointRecord
+    END-READ
+
+    IF NOT ckComplete
+        COMPUTE startShift = ckLastShiftDone + 1
+        PERFORM VARYING j FROM startShift BY 1 UNTIL j IS GREATER THAN 25
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(inputString)
                 MOVE inputString(i:1) TO c
-                COMPUTE asciiVal = FUNCTION ORD(c)
-                COMPUTE shiftedAsciiVal = asciiVal - j
-                IF shiftedAsciiVal IS LESS THAN FUNCTION ORD("A")
-                    COMPUTE shiftedAsciiVal = shiftedAsciiVal + 26
-                END-IF
-                MOVE FUNCTION CHAR(shiftedAsciiVal) TO solvedString(i:1)
-            ELSE
-                MOVE SPACE TO solvedString(i:1)
-            END-IF
+                EVALUATE TRUE
+                    WHEN c IS GREATER THAN OR EQUAL TO "A" AND c IS LESS THAN OR EQUAL TO "Z"
+                        COMPUTE shiftedAsciiVal =
+                            FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("A") - j + 260, 26) + FUNCTION ORD("A")
+                        MOVE FUNCTION CHAR(shiftedAsciiVal) TO solvedString(i:1)
+                    WHEN c IS GREATER THAN OR EQUAL TO "a" AND c IS LESS THAN OR EQUAL TO "z"
+                        COMPUTE shiftedAsciiVal =
+                            FUNCTION MOD(FUNCTION ORD(c) - FUNCTION ORD("a") - j + 260, 26) + FUNCTION ORD("a")
+                        MOVE FUNCTION CHAR(shiftedAsciiVal) TO solvedString(i:1)
+                    WHEN OTHER
+                        MOVE c TO solvedString(i:1)
+                END-EVALUATE
+            END-PERFORM
+            PERFORM ScoreCandidate
+            MOVE j TO ckLastShiftDone
+            MOVE candidateFitnessScore TO ckSavedScore(j)
+            MOVE solvedString TO ckSavedText(j)
+            REWRITE checkpointRecord
         END-PERFORM
-        DISPLAY "Shift " j " : " solvedString
-    END-PERFORM.
+        MOVE "Y" TO ckSolveComplete
+        REWRITE checkpointRecord
+    ELSE
+        DISPLAY "SolveCaesarCipher: " tiMessageId " already solved, resuming from checkpoint"
+    END-IF
+
+    MOVE 0 TO bestScore
+    MOVE 1 TO bestShift
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j IS GREATER THAN 25
+        MOVE ckSavedScore(j) TO candidateScore(j)
+        MOVE ckSavedText(j) TO candidateText(j)
+        IF ckSavedScore(j) IS GREATER THAN bestScore
+            MOVE ckSavedScore(j) TO bestScore
+            MOVE j TO bestShift
+        END-IF
+    END-PERFORM
+
+    COMPUTE bestWordComponent = bestScore / 1000
+    IF bestWordComponent IS EQUAL TO 0
+        MOVE "Y" TO lowConfidenceSwitch
+        DISPLAY "SolveCaesarCipher: " tiMessageId " no common-word match on any shift; best shift is a frequency-analysis guess only"
+    ELSE
+        MOVE "N" TO lowConfidenceSwitch
+    END-IF
+
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j IS GREATER THAN 25
+        MOVE tiMessageId TO srMessageId
+        MOVE j TO srShiftTried
+        MOVE candidateScore(j) TO srScore
+        MOVE candidateText(j) TO srCandidateText
+        MOVE lowConfidenceSwitch TO srLowConfidenceFlag
+        IF j IS EQUAL TO bestShift
+            MOVE "Y" TO srBestFlag
+        ELSE
+            MOVE "N" TO srBestFlag
+        END-IF
+        WRITE scoreRptRecord
+    END-PERFORM
+
+    MOVE candidateText(bestShift) TO solvedString
+    DISPLAY "Best shift: " bestShift " score: " bestScore " : " solvedString
+    MOVE "SolveCaesarCipher" TO auditParagraphName
+    MOVE bestShift TO shiftUsedForLog
+    PERFORM WriteAuditLog.
+
+ScoreCandidate.
+    MOVE 0 TO wordTallyCount
+    MOVE FUNCTION UPPER-CASE(solvedString) TO scoringText
+    PERFORM VARYING wordIdx FROM 1 BY 1 UNTIL wordIdx IS GREATER THAN 10
+        INSPECT scoringText TALLYING wordTallyCount FOR ALL commonWord(wordIdx)
+    END-PERFORM
+    PERFORM ComputeLetterFitness
+    IF wordTallyCount IS GREATER THAN 9
+        MOVE 9 TO cappedWordTally
+    ELSE
+        MOVE wordTallyCount TO cappedWordTally
+    END-IF
+    COMPUTE candidateFitnessScore = cappedWordTally * 1000 + letterFitnessScore.
+
+ComputeLetterFitness.
+    MOVE 0 TO alphaCount
+    PERFORM VARYING letterIdx FROM 1 BY 1 UNTIL letterIdx IS GREATER THAN 26
+        MOVE 0 TO letterCount(letterIdx)
+    END-PERFORM
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i IS GREATER THAN FUNCTION LENGTH(scoringText)
+        MOVE scoringText(i:1) TO c
+        IF c IS GREATER THAN OR EQUAL TO "A" AND c IS LESS THAN OR EQUAL TO "Z"
+            COMPUTE letterIdx = FUNCTION ORD(c) - FUNCTION ORD("A") + 1
+            ADD 1 TO letterCount(letterIdx)
+            ADD 1 TO alphaCount
+        END-IF
+    END-PERFORM
+    MOVE 0 TO chiSquareScore
+    PERFORM VARYING letterIdx FROM 1 BY 1 UNTIL letterIdx IS GREATER THAN 26
+        COMPUTE expectedCount ROUNDED =
+            letterFreqWeight(letterIdx) * alphaCount / 1000
+        COMPUTE deviation = letterCount(letterIdx) - expectedCount
+        COMPUTE deviationSquared = FUNCTION ABS(deviation) * FUNCTION ABS(deviation)
+        IF deviationSquared IS GREATER THAN 999
+            MOVE 999 TO deviationSquared
+        END-IF
+        ADD deviationSquared TO chiSquareScore
+    END-PERFORM
+    IF chiSquareScore IS GREATER THAN 999
+        MOVE 0 TO letterFitnessScore
+    ELSE
+        COMPUTE letterFitnessScore = 999 - chiSquareScore
+    END-IF.
+
+WriteAuditLog.
+    MOVE FUNCTION CURRENT-DATE TO clLogTimestamp
+    MOVE tiMessageId TO clMessageId
+    MOVE shiftUsedForLog TO clShiftUsed
+    MOVE auditParagraphName TO clParagraphName
+    MOVE ccOperatorId TO clOperatorId
+    MOVE ccJobId TO clJobId
+    MOVE lowConfidenceSwitch TO clLowConfidenceFlag
+    WRITE cipherLogRecord.
